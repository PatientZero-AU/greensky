@@ -0,0 +1,20 @@
+      *=============================================================*
+      *   FLTREJ.cpy
+      *   AUTHOR:       PATIENTZERO
+      *   DATE-WRITTEN: 2026-08-09
+      *
+      *   Record layout for the FLTREJ exception file.  One record
+      *   is written for every input line FLIGHT-TRACKER cannot
+      *   forward downstream -- whether it failed field-level
+      *   validation or arrived truncated/malformed.
+      *
+      *   MODIFICATION HISTORY
+      *     DATE        BY    DESCRIPTION
+      *     2026-08-09  PZ    Original layout.
+      *=============================================================*
+       01  REJECT-REC.
+           05  REJ-TIMESTAMP           PIC X(19).
+           05  REJ-REASON-CODE         PIC 9(02).
+           05  REJ-REASON-TEXT         PIC X(30).
+           05  REJ-ICAO24              PIC X(06).
+           05  REJ-RAW-DATA            PIC X(200).
