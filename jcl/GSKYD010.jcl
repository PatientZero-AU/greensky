@@ -0,0 +1,125 @@
+//GSKYD010 JOB (GSKYACCT),'FLIGHT TRACKER DAILY',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*
+//*================================================================*
+//*  GSKYD010 -- GREENSKY DAILY FLIGHT-TRACKER BATCH WINDOW
+//*
+//*  Orders the day's collected OpenSky state-vector pings by
+//*  LAST_CONTACT, runs them through FLIGHT-TRACKER, and archives
+//*  the incoming extract once the run completes clean.  Replaces
+//*  the old practice of the Python wrapper invoking the load
+//*  module directly against whatever order the pings happened to
+//*  land in.
+//*
+//*  STEP005  SCRATCH  -- clear yesterday's sorted work file so
+//*                       STEP010 can allocate it fresh
+//*  STEP010  SORT     -- order GSKY.FLTIN.INCOMING by LAST_CONTACT
+//*  STEP020  FLTTRK01 -- run FLIGHT-TRACKER against the sorted feed
+//*  STEP030  ARCHIVE  -- copy the incoming extract to the daily
+//*                       archive generation and clear it out for
+//*                       tomorrow's collection run
+//*================================================================*
+//*
+//STEP005  EXEC PGM=IDCAMS
+//*
+//*  GSKY.FLTIN.SORTED is a plain work dataset re-sorted from
+//*  scratch every day, not a restart-accumulated file -- unlike
+//*  FLTOUT/FLTREJ/FLTALRT/FLTTRKH it must NOT carry forward
+//*  yesterday's content, so it is scratched here rather than
+//*  opened MOD in STEP010.  SET MAXCC=0 absorbs the condition code
+//*  IDCAMS returns when the dataset isn't cataloged yet (the very
+//*  first run of this job).
+//*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE GSKY.FLTIN.SORTED
+  SET MAXCC=0
+/*
+//*
+//STEP010  EXEC PGM=SORT
+//*
+//*  DFSORT PARSE lifts the LAST_CONTACT value out of each JSON
+//*  ping into a fixed field prefixed onto the record so it can be
+//*  used as an ordinary SORT key; OUTREC drops the work field
+//*  again once the record is in order.  The trailing record
+//*  portion is carried as a start-position-only field (no coded
+//*  length) so each record keeps its own true variable length
+//*  instead of being padded or truncated to a hard-coded maximum.
+//*
+//SORTIN   DD   DSN=GSKY.FLTIN.INCOMING,DISP=SHR
+//SORTOUT  DD   DSN=GSKY.FLTIN.SORTED,
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(50,25),RLSE),
+//         DCB=(RECFM=VB,LRECL=65535)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  INREC PARSE=(%01=(ABSPOS=1,STARTAFTER=C'"last_contact":',
+               ENDBEFORE=C',',FIXLEN=10)),
+        BUILD=(%01,1)
+  SORT FIELDS=(1,10,CH,A)
+  OUTREC BUILD=(11)
+/*
+//*
+//STEP020  EXEC PGM=FLIGHTTR
+//*
+//*  FLIGHTTR is the link-edited load module alias for the
+//*  FLIGHT-TRACKER source member (PROGRAM-ID runs past the
+//*  8-character load-module limit).  DD names below match the
+//*  SELECT/ASSIGN clauses in FLIGHT-TRACKER -- FLTTRK is the
+//*  ICAO24-keyed track-history master, defined once via IDCAMS
+//*  and carried forward run to run rather than allocated fresh
+//*  here.  FLTTRKH is its companion rolling history log, one
+//*  record per sighting, appended to (never reset) run over run.
+//*
+//FLTIN    DD   DSN=GSKY.FLTIN.SORTED,DISP=SHR
+//FLTOUT   DD   DSN=GSKY.FLTOUT.DAILY,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(CYL,(50,25),RLSE),
+//         DCB=(RECFM=VB,LRECL=65535)
+//FLTRPT   DD   DSN=GSKY.FLTRPT.DAILY,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//FLTREJ   DD   DSN=GSKY.FLTREJ.DAILY,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=257)
+//FLTCKPT  DD   DSN=GSKY.FLTCKPT.RESTART,DISP=SHR
+//FLTALRT  DD   DSN=GSKY.FLTALRT.DAILY,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=70)
+//FLTTRK   DD   DSN=GSKY.FLTTRK.MASTER,DISP=SHR
+//FLTTRKH  DD   DSN=GSKY.FLTTRKH.HIST,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(25,25),RLSE),
+//         DCB=(RECFM=FB,LRECL=70)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IDCAMS,COND=(0,NE,STEP020)
+//*
+//*  Copies today's incoming extract onto the archive GDG so it
+//*  is auditable after the fact.
+//*
+//ARCHIN   DD   DSN=GSKY.FLTIN.INCOMING,DISP=SHR
+//ARCHOUT  DD   DSN=GSKY.FLTIN.ARCHIVE(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         SPACE=(CYL,(50,25),RLSE),
+//         DCB=(RECFM=VB,LRECL=65535)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  REPRO INFILE(ARCHIN) OUTFILE(ARCHOUT)
+/*
+//*
+//STEP040  EXEC PGM=IDCAMS,COND=(0,NE,STEP020)
+//*
+//*  Purges the incoming extract now that it is safely archived
+//*  and processed, so tomorrow's collection run starts from an
+//*  empty dataset instead of appending to today's pings.
+//*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE GSKY.FLTIN.INCOMING
+  SET MAXCC=0
+/*
