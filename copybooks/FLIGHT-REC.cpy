@@ -0,0 +1,44 @@
+      *=============================================================*
+      *   FLIGHT-REC.cpy
+      *   AUTHOR:       PATIENTZERO
+      *   DATE-WRITTEN: 2026-08-09
+      *
+      *   Named, typed working-storage layout for a single OpenSky
+      *   state-vector record.  FLIGHT-TRACKER (and any future
+      *   program that needs the same fields) COPYs this into
+      *   WORKING-STORAGE instead of re-parsing the raw JSON blob
+      *   by hand.
+      *
+      *   Values are populated from the raw input line by
+      *   FLIGHT-TRACKER's 2200-PARSE-INPUT-RECORD; this copybook
+      *   only defines the layout, it does no parsing of its own.
+      *
+      *   MODIFICATION HISTORY
+      *     DATE        BY    DESCRIPTION
+      *     2026-08-09  PZ    Original layout, lifted out of
+      *                       FLIGHT-TRACKER's WORKING-STORAGE so it
+      *                       can be shared with future programs.
+      *=============================================================*
+       01  WS-ICAO24                   PIC X(06).
+       01  WS-CALLSIGN                 PIC X(08).
+       01  WS-LONGITUDE                PIC S9(03)V9(05)
+                                           SIGN LEADING SEPARATE.
+       01  WS-LATITUDE                 PIC S9(02)V9(05)
+                                           SIGN LEADING SEPARATE.
+       01  WS-BARO-ALTITUDE            PIC S9(05)V9(02)
+                                           SIGN LEADING SEPARATE.
+       01  WS-BARO-ALTITUDE-SW         PIC X(01) VALUE "N".
+           88  WS-BARO-ALTITUDE-NULL          VALUE "Y".
+           88  WS-BARO-ALTITUDE-PRESENT       VALUE "N".
+       01  WS-VELOCITY                 PIC S9(04)V9(02)
+                                           SIGN LEADING SEPARATE.
+       01  WS-VELOCITY-SW              PIC X(01) VALUE "N".
+           88  WS-VELOCITY-NULL               VALUE "Y".
+           88  WS-VELOCITY-PRESENT            VALUE "N".
+       01  WS-TRUE-TRACK                PIC 9(03)V9(02).
+       01  WS-VERTICAL-RATE            PIC S9(03)V9(02)
+                                           SIGN LEADING SEPARATE.
+       01  WS-ON-GROUND                PIC X(01).
+           88  WS-ON-GROUND-YES               VALUE "Y".
+           88  WS-ON-GROUND-NO                VALUE "N".
+       01  WS-LAST-CONTACT             PIC 9(10).
