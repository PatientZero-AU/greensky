@@ -1,34 +1,1396 @@
+      *=============================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. FLIGHT-TRACKER.
-       AUTHOR. PATIENTZERO.
+      *=============================================================*
+       PROGRAM-ID.     FLIGHT-TRACKER.
+       AUTHOR.         PATIENTZERO.
+       INSTALLATION.   GREENSKY OPS.
+       DATE-WRITTEN.   2024-11-02.
+       DATE-COMPILED.
       *
-      * GreenSky Flight Tracker — COBOL Data Processor
-      * Reads OpenSky JSON from stdin, validates flight data,
-      * and writes processed JSON to stdout.
+      * GreenSky Flight Tracker -- COBOL Data Processor
+      * Reads OpenSky state-vector records from a batch extract file,
+      * validates flight data, and writes processed JSON records to
+      * an output file.
       *
       * This program demonstrates that COBOL can still process
       * data in a modern cloud-native pipeline. The Python
       * wrapper handles HTTP and MQTT transport; COBOL handles
       * the core data validation and transformation.
       *
+      * MODIFICATION HISTORY
+      *   DATE        BY    DESCRIPTION
+      *   2024-11-02  PZ    Original pass-through version.
+      *   2026-08-09  PZ    Reworked to process a whole batch extract
+      *                     file in one run instead of a single
+      *                     ACCEPT per invocation.  The Python wrapper
+      *                     now drops a day's collected pings into one
+      *                     FLTIN file ahead of the run rather than
+      *                     spawning a fresh process per message.
+      *   2026-08-09  PZ    Added field-level validation of the
+      *                     OpenSky state vector (ICAO24, lat/lon,
+      *                     altitude/velocity bounds, on-ground
+      *                     consistency) so bad feed glitches no
+      *                     longer flow through to FLTOUT untouched.
+      *   2026-08-09  PZ    Moved OpenSky field layout into the
+      *                     shared FLIGHT-REC copybook.
+      *   2026-08-09  PZ    Added an end-of-run processing summary
+      *                     (FLTRPT) tallying records read/passed/
+      *                     rejected and volumes by callsign prefix.
+      *   2026-08-09  PZ    Compute actual input length and detect
+      *                     truncated/malformed/oversized lines;
+      *                     every rejected record (malformed or
+      *                     failed validation) now goes to the
+      *                     FLTREJ exception file with a reason code
+      *                     and timestamp instead of being dropped.
+      *   2026-08-09  PZ    Added FLTCKPT restart/checkpoint support
+      *                     so a rerun of a large batch can skip
+      *                     records already processed by a prior run
+      *                     that abended partway through.
+      *   2026-08-09  PZ    Added geofence checking against a table
+      *                     of restricted zones; a position inside
+      *                     one now raises a FLTALRT alert record
+      *                     instead of flowing through unnoticed.
+      *   2026-08-09  PZ    Added the FLTTRK track-history master
+      *                     file, keyed by ICAO24, so a repeat
+      *                     sighting of an aircraft can be checked
+      *                     against its last known position for an
+      *                     implausible jump.
+      *   2026-08-09  PZ    Added an output-format switch (FLTCTL)
+      *                     so FLTOUT can be written as CSV or a
+      *                     fixed-width positional extract instead
+      *                     of JSON pass-through, for reporting
+      *                     tools that cannot parse JSON.
+      *   2026-08-09  PZ    Restart fix: FLTOUT/FLTREJ/FLTALRT/
+      *                     FLTTRKH now open EXTEND (not OUTPUT) on
+      *                     a checkpoint restart, and the checkpoint
+      *                     itself is only advanced once a record's
+      *                     output has actually been written, not at
+      *                     read time.  Added FLTTRKH, a rolling
+      *                     per-sighting track-history log alongside
+      *                     the FLTTRK last-position master.  Fixed a
+      *                     CSV numeric field to carry a real decimal
+      *                     point and a geofence alert literal that
+      *                     was overflowing its field.
+      *   2026-08-09  PZ    Geofence/track-history now run off any
+      *                     record that parsed successfully instead
+      *                     of only records that also passed field
+      *                     validation, so a real geofence hit or
+      *                     continuity break is not lost just because
+      *                     the same record failed on an unrelated
+      *                     field.
+      *
+      *=============================================================*
        ENVIRONMENT DIVISION.
+      *=============================================================*
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-370.
+       OBJECT-COMPUTER.    IBM-370.
+       SPECIAL-NAMES.
+           CLASS HEX-DIGIT-CHAR IS
+               "0" THRU "9" "A" THRU "F" "a" THRU "f".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLT-INPUT-FILE ASSIGN TO "FLTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FLT-OUTPUT-FILE ASSIGN TO "FLTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLTOUT-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "FLTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "FLTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLTREJ-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "FLTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO "FLTALRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLTALRT-STATUS.
+
+           SELECT TRACK-FILE ASSIGN TO "FLTTRK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRK-ICAO24
+               FILE STATUS IS WS-TRK-STATUS.
+
+           SELECT TRACK-HISTORY-FILE ASSIGN TO "FLTTRKH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRKH-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "FLTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+      *=============================================================*
        DATA DIVISION.
+      *=============================================================*
+       FILE SECTION.
+       FD  FLT-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FLT-INPUT-REC              PIC X(65535).
+
+       FD  FLT-OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FLT-OUTPUT-REC             PIC X(65535).
+
+       FD  SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-REC                PIC X(80).
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-FILE-REC            PIC X(257).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "FLTCKPT.cpy".
+
+       FD  ALERT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ALERT-FILE-REC             PIC X(70).
+
+       FD  TRACK-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "FLTTRK.cpy".
+
+       FD  TRACK-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRACK-HISTORY-FILE-REC     PIC X(70).
+
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-FILE-REC           PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01  WS-INPUT-LINE          PIC X(65535).
-       01  WS-OUTPUT-LINE         PIC X(65535).
-       01  WS-EOF                 PIC 9 VALUE 0.
-       01  WS-INPUT-LENGTH        PIC 9(5) VALUE 0.
+      *-----------------------------------------------------------*
+      *    RUN CONTROL SWITCHES AND COUNTERS
+      *-----------------------------------------------------------*
+       01  WS-INPUT-LINE               PIC X(65535).
+       01  WS-OUTPUT-LINE              PIC X(65535).
+       01  WS-EOF                      PIC 9 VALUE 0.
+           88  WS-EOF-REACHED          VALUE 1.
+           88  WS-MORE-RECORDS         VALUE 0.
+       01  WS-INPUT-LENGTH             PIC 9(5) VALUE 0.
+
+       77  WS-RECORDS-READ             PIC 9(9) COMP VALUE 0.
+       77  WS-RECORDS-COMPLETED        PIC 9(9) COMP VALUE 0.
+
+      *-----------------------------------------------------------*
+      *    OPENSKY STATE-VECTOR FIELDS (parsed out of WS-INPUT-LINE)
+      *-----------------------------------------------------------*
+           COPY "FLIGHT-REC.cpy".
+
+      *-----------------------------------------------------------*
+      *    JSON SCAN WORK AREAS FOR PARSE-INPUT-RECORD
+      *-----------------------------------------------------------*
+       01  WS-SCAN-DISCARD             PIC X(65535).
+       01  WS-SCAN-REMAINDER           PIC X(65535).
+       01  WS-FIELD-TEXT               PIC X(20).
+       01  WS-NUMVAL-WORK              PIC S9(07)V9(05)
+                                           SIGN LEADING SEPARATE.
+
+      *-----------------------------------------------------------*
+      *    VALIDATION RESULT
+      *-----------------------------------------------------------*
+       01  WS-VALID-SW                 PIC X(01) VALUE "Y".
+           88  WS-RECORD-VALID                VALUE "Y".
+           88  WS-RECORD-INVALID              VALUE "N".
+       01  WS-PARSE-SW                 PIC X(01) VALUE "N".
+           88  WS-INPUT-PARSED                VALUE "Y".
+           88  WS-INPUT-NOT-PARSED            VALUE "N".
+       01  WS-REJECT-REASON             PIC 9(02) VALUE 0.
+           88  WS-REJECT-BAD-ICAO24            VALUE 01.
+           88  WS-REJECT-BAD-LATITUDE          VALUE 02.
+           88  WS-REJECT-BAD-LONGITUDE         VALUE 03.
+           88  WS-REJECT-BAD-ALTITUDE          VALUE 04.
+           88  WS-REJECT-BAD-VELOCITY          VALUE 05.
+           88  WS-REJECT-GROUND-MISMATCH       VALUE 06.
+           88  WS-REJECT-MALFORMED-JSON        VALUE 07.
+           88  WS-REJECT-RECORD-OVERFLOW       VALUE 08.
+           88  WS-REJECT-EMPTY-LINE            VALUE 09.
+
+       77  WS-RECORDS-PASSED           PIC 9(9) COMP VALUE 0.
+       77  WS-RECORDS-REJECTED         PIC 9(9) COMP VALUE 0.
+       77  WS-SUB                      PIC 9(02) COMP VALUE 0.
+
+      *-----------------------------------------------------------*
+      *    CALLSIGN-PREFIX BREAKDOWN TABLE FOR THE SUMMARY REPORT
+      *-----------------------------------------------------------*
+       01  WS-PREFIX-TABLE.
+           05  WS-PREFIX-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-PFX-IDX.
+               10  WS-PREFIX-CODE          PIC X(03).
+               10  WS-PREFIX-COUNT         PIC 9(07) COMP.
+       77  WS-PREFIX-COUNT-USED         PIC 9(03) COMP VALUE 0.
+       77  WS-PFX-MATCH-IDX             PIC 9(03) COMP VALUE 0.
+       01  WS-PFX-FOUND-SW              PIC X(01) VALUE "N".
+           88  WS-PFX-FOUND                   VALUE "Y".
+           88  WS-PFX-NOT-FOUND               VALUE "N".
+
+      *-----------------------------------------------------------*
+      *    SUMMARY REPORT WORK AREAS
+      *-----------------------------------------------------------*
+       01  WS-RUN-DATE                  PIC 9(08) VALUE 0.
+       01  WS-REPORT-LINE               PIC X(80).
+       01  WS-REPORT-COUNT-ED           PIC ZZZ,ZZZ,ZZ9.
+
+      *-----------------------------------------------------------*
+      *    REJECT-FILE RECORD AND WORK AREAS
+      *-----------------------------------------------------------*
+           COPY "FLTREJ.cpy".
+
+       01  WS-REJECT-REASON-TEXT        PIC X(30).
+       01  WS-REJ-DATE                  PIC 9(08) VALUE 0.
+       01  WS-REJ-TIME                  PIC 9(08) VALUE 0.
+
+      *-----------------------------------------------------------*
+      *    RESTART/CHECKPOINT WORK AREAS
+      *-----------------------------------------------------------*
+       01  WS-CKPT-STATUS               PIC X(02) VALUE SPACES.
+           88  WS-CKPT-STATUS-OK              VALUE "00".
+       01  WS-FLTOUT-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-FLTOUT-STATUS-OK            VALUE "00".
+       01  WS-FLTREJ-STATUS             PIC X(02) VALUE SPACES.
+           88  WS-FLTREJ-STATUS-OK            VALUE "00".
+       01  WS-FLTALRT-STATUS            PIC X(02) VALUE SPACES.
+           88  WS-FLTALRT-STATUS-OK           VALUE "00".
+       01  WS-RESTART-COUNT             PIC 9(09) VALUE 0.
+       77  WS-CKPT-INTERVAL             PIC 9(09) VALUE 1000.
+       77  WS-CKPT-QUOTIENT             PIC 9(09) COMP VALUE 0.
+       77  WS-CKPT-REMAINDER            PIC 9(09) COMP VALUE 0.
+       77  WS-SKIP-COUNT                PIC 9(09) COMP VALUE 0.
+       01  WS-SKIP-SW                   PIC X(01) VALUE "N".
+           88  WS-SKIPPING-TO-RESTART          VALUE "Y".
+           88  WS-NOT-SKIPPING-TO-RESTART      VALUE "N".
+
+      *-----------------------------------------------------------*
+      *    RESTRICTED-ZONE TABLE FOR GEOFENCE ALERTING
+      *    Loaded by REDEFINES from literal zone boundaries below;
+      *    add a FILLER group here and bump WS-ZONE-COUNT to track
+      *    another zone.
+      *-----------------------------------------------------------*
+       01  WS-ZONE-TABLE-DATA.
+           05  FILLER.
+               10  FILLER  PIC X(20) VALUE "AREA 51 NV".
+               10  FILLER  PIC S9(02)V9(05) VALUE +37.00000.
+               10  FILLER  PIC S9(02)V9(05) VALUE +37.30000.
+               10  FILLER  PIC S9(03)V9(05) VALUE -116.00000.
+               10  FILLER  PIC S9(03)V9(05) VALUE -115.50000.
+           05  FILLER.
+               10  FILLER  PIC X(20) VALUE "WASHINGTON DC P-56".
+               10  FILLER  PIC S9(02)V9(05) VALUE +38.80000.
+               10  FILLER  PIC S9(02)V9(05) VALUE +38.99000.
+               10  FILLER  PIC S9(03)V9(05) VALUE -77.15000.
+               10  FILLER  PIC S9(03)V9(05) VALUE -76.90000.
+           05  FILLER.
+               10  FILLER  PIC X(20) VALUE "GREENSKY HQ NO-FLY".
+               10  FILLER  PIC S9(02)V9(05) VALUE +40.70000.
+               10  FILLER  PIC S9(02)V9(05) VALUE +40.80000.
+               10  FILLER  PIC S9(03)V9(05) VALUE -74.05000.
+               10  FILLER  PIC S9(03)V9(05) VALUE -73.95000.
+
+       01  WS-ZONE-TABLE REDEFINES WS-ZONE-TABLE-DATA.
+           05  WS-ZONE-ENTRY OCCURS 3 TIMES INDEXED BY WS-ZONE-IDX.
+               10  WS-ZONE-NAME         PIC X(20).
+               10  WS-ZONE-MIN-LAT      PIC S9(02)V9(05).
+               10  WS-ZONE-MAX-LAT      PIC S9(02)V9(05).
+               10  WS-ZONE-MIN-LON      PIC S9(03)V9(05).
+               10  WS-ZONE-MAX-LON      PIC S9(03)V9(05).
+
+       77  WS-ZONE-COUNT                PIC 9(02) COMP VALUE 3.
+       77  WS-ZONE-MATCH-IDX            PIC 9(02) COMP VALUE 0.
+       01  WS-ZONE-FOUND-SW             PIC X(01) VALUE "N".
+           88  WS-ZONE-FOUND                  VALUE "Y".
+           88  WS-ZONE-NOT-FOUND              VALUE "N".
+
+      *-----------------------------------------------------------*
+      *    ALERT-FILE WORK AREA
+      *-----------------------------------------------------------*
+           COPY "FLTALRT.cpy".
+
+      *-----------------------------------------------------------*
+      *    TRACK-HISTORY (FLTTRK) WORK AREAS
+      *    FLTTRK holds one master record per ICAO24 with the last
+      *    position seen for that aircraft, so a new position can be
+      *    checked for an implausible jump against the prior one.
+      *-----------------------------------------------------------*
+       01  WS-TRK-STATUS                PIC X(02) VALUE SPACES.
+           88  WS-TRK-STATUS-OK               VALUE "00".
+
+      *    FLTTRKH is the companion rolling history log -- one
+      *    record is appended per sighting (not overwritten in
+      *    place like FLTTRK) so a full point-by-point history per
+      *    aircraft survives across runs.
+       01  WS-TRKH-STATUS               PIC X(02) VALUE SPACES.
+           88  WS-TRKH-STATUS-OK              VALUE "00".
+
+           COPY "FLTTRKH.cpy".
+
+       01  WS-DLAT                      PIC S9(03)V9(05)
+                                             SIGN LEADING SEPARATE
+                                             VALUE 0.
+       01  WS-DLON                      PIC S9(04)V9(05)
+                                             SIGN LEADING SEPARATE
+                                             VALUE 0.
+       01  WS-ANGULAR-DELTA             PIC S9(04)V9(05)
+                                             SIGN LEADING SEPARATE
+                                             VALUE 0.
+       01  WS-JUMP-THRESHOLD-DEG        PIC S9(04)V9(05)
+                                             VALUE +0005.00000.
+       01  WS-ELAPSED-SECONDS           PIC S9(10) COMP VALUE 0.
+       01  WS-JUMP-THRESHOLD-SEC        PIC S9(10) COMP
+                                             VALUE +0000000300.
+
+      *-----------------------------------------------------------*
+      *    OUTPUT-FORMAT SWITCH
+      *    FLTCTL is an optional one-line control file naming the
+      *    output format ("JSON", "CSV", or "FIXED"); JSON
+      *    pass-through remains the default when FLTCTL is absent,
+      *    the same way FLTCKPT defaults to a fresh start when it
+      *    is absent.
+      *-----------------------------------------------------------*
+       01  WS-CTL-STATUS                PIC X(02) VALUE SPACES.
+           88  WS-CTL-STATUS-OK               VALUE "00".
+       01  WS-OUTPUT-FORMAT-SW          PIC X(01) VALUE "J".
+           88  WS-OUTPUT-FORMAT-JSON          VALUE "J".
+           88  WS-OUTPUT-FORMAT-CSV           VALUE "C".
+           88  WS-OUTPUT-FORMAT-FIXED         VALUE "F".
+
+      *-----------------------------------------------------------*
+      *    FIXED-WIDTH OUTPUT RECORD
+      *    One elementary item per FLIGHT-REC field, laid down
+      *    edge to edge with no delimiters, for reporting tools
+      *    that expect a positional extract rather than JSON or
+      *    CSV.
+      *-----------------------------------------------------------*
+       01  WS-FIXED-OUTPUT-REC.
+           05  WS-FIXOUT-ICAO24         PIC X(06).
+           05  WS-FIXOUT-CALLSIGN       PIC X(08).
+           05  WS-FIXOUT-LONGITUDE      PIC S9(03)V9(05)
+                                            SIGN LEADING SEPARATE.
+           05  WS-FIXOUT-LATITUDE       PIC S9(02)V9(05)
+                                            SIGN LEADING SEPARATE.
+           05  WS-FIXOUT-BARO-ALTITUDE  PIC S9(05)V9(02)
+                                            SIGN LEADING SEPARATE.
+           05  WS-FIXOUT-VELOCITY       PIC S9(04)V9(02)
+                                            SIGN LEADING SEPARATE.
+           05  WS-FIXOUT-TRUE-TRACK     PIC 9(03)V9(02).
+           05  WS-FIXOUT-VERTICAL-RATE  PIC S9(03)V9(02)
+                                            SIGN LEADING SEPARATE.
+           05  WS-FIXOUT-ON-GROUND      PIC X(01).
+           05  WS-FIXOUT-LAST-CONTACT   PIC 9(10).
+
+      *-----------------------------------------------------------*
+      *    CSV OUTPUT NUMERIC-EDITED WORK AREAS
+      *    WS-LONGITUDE etc. carry an implied decimal point (no "."
+      *    is actually stored), so they cannot be STRINGed straight
+      *    into a CSV line -- each is moved into one of these
+      *    numeric-edited items first so the punctuated value comes
+      *    out on the line instead of a raw digit run.
+      *-----------------------------------------------------------*
+       01  WS-CSV-LONGITUDE             PIC -999.99999.
+       01  WS-CSV-LATITUDE              PIC -99.99999.
+       01  WS-CSV-BARO-ALTITUDE         PIC -99999.99.
+       01  WS-CSV-VELOCITY              PIC -9999.99.
+       01  WS-CSV-TRUE-TRACK            PIC ZZ9.99.
+       01  WS-CSV-VERTICAL-RATE         PIC -999.99.
 
        PROCEDURE DIVISION.
-       MAIN-PARA.
-      *    Read all input from stdin
-           ACCEPT WS-INPUT-LINE FROM STANDARD-INPUT
+      *=============================================================*
+      *    0000-MAINLINE
+      *    Drives the whole batch run: open files, process every
+      *    record on FLTIN until end of file, close down.
+      *=============================================================*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
 
-      *    For now, pass through — the Python wrapper handles
-      *    JSON parsing. This COBOL program serves as the
-      *    validation/processing step in the pipeline.
-      *    Future: implement field-level validation in COBOL.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-REACHED.
 
-           DISPLAY WS-INPUT-LINE UPON STANDARD-OUTPUT
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
 
            STOP RUN.
+
+      *-----------------------------------------------------------*
+      *    1000-INITIALIZE
+      *    Open the batch files and prime the read loop.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  FLT-INPUT-FILE
+
+           PERFORM 1100-LOAD-RESTART-CHECKPOINT THRU 1100-EXIT.
+
+           PERFORM 1120-OPEN-OUTPUT-FILES THRU 1120-EXIT.
+
+           OPEN I-O TRACK-FILE
+           IF NOT WS-TRK-STATUS-OK
+               OPEN OUTPUT TRACK-FILE
+               CLOSE TRACK-FILE
+               OPEN I-O TRACK-FILE
+           END-IF
+
+           PERFORM 1150-LOAD-OUTPUT-FORMAT-OPTION THRU 1150-EXIT.
+
+           SET WS-SKIPPING-TO-RESTART TO TRUE
+           PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+               VARYING WS-SKIP-COUNT FROM 1 BY 1
+               UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                   OR WS-EOF-REACHED.
+           SET WS-NOT-SKIPPING-TO-RESTART TO TRUE
+
+           PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1100-LOAD-RESTART-CHECKPOINT
+      *    Reads a prior checkpoint, if one exists, so this run
+      *    knows how many leading FLTIN records to skip past
+      *    without reprocessing them.
+      *-----------------------------------------------------------*
+       1100-LOAD-RESTART-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-STATUS-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORD-COUNT TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+      *    This run's completed-record count picks up where the
+      *    prior run's checkpoint left off, so the next checkpoint
+      *    written still reflects the true total processed rather
+      *    than resetting to zero.
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-COMPLETED.
+
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1120-OPEN-OUTPUT-FILES
+      *    A fresh run starts FLTOUT/FLTREJ/FLTALRT/FLTTRKH from
+      *    empty, but a checkpoint restart must open them for EXTEND
+      *    instead -- OPEN OUTPUT truncates the dataset, which would
+      *    destroy every record the aborted prior run already wrote
+      *    for the records the restart-skip loop is about to skip
+      *    past rather than reprocess.
+      *-----------------------------------------------------------*
+       1120-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND FLT-OUTPUT-FILE
+               IF NOT WS-FLTOUT-STATUS-OK
+                   OPEN OUTPUT FLT-OUTPUT-FILE
+               END-IF
+
+               OPEN EXTEND REJECT-FILE
+               IF NOT WS-FLTREJ-STATUS-OK
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+
+               OPEN EXTEND ALERT-FILE
+               IF NOT WS-FLTALRT-STATUS-OK
+                   OPEN OUTPUT ALERT-FILE
+               END-IF
+
+               OPEN EXTEND TRACK-HISTORY-FILE
+               IF NOT WS-TRKH-STATUS-OK
+                   OPEN OUTPUT TRACK-HISTORY-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT FLT-OUTPUT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT ALERT-FILE
+               OPEN OUTPUT TRACK-HISTORY-FILE
+           END-IF.
+
+       1120-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    1150-LOAD-OUTPUT-FORMAT-OPTION
+      *    Reads the optional FLTCTL control file to decide how
+      *    passed records are written to FLTOUT.  JSON pass-through
+      *    is the default when FLTCTL does not exist.
+      *-----------------------------------------------------------*
+       1150-LOAD-OUTPUT-FORMAT-OPTION.
+           SET WS-OUTPUT-FORMAT-JSON TO TRUE
+
+           OPEN INPUT CONTROL-FILE
+
+           IF WS-CTL-STATUS-OK
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN CONTROL-FILE-REC (1:3) = "CSV"
+                               SET WS-OUTPUT-FORMAT-CSV TO TRUE
+                           WHEN CONTROL-FILE-REC (1:5) = "FIXED"
+                               SET WS-OUTPUT-FORMAT-FIXED TO TRUE
+                           WHEN OTHER
+                               SET WS-OUTPUT-FORMAT-JSON TO TRUE
+                       END-EVALUATE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       1150-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2000-PROCESS-RECORD
+      *    Parses and validates the current record; records that
+      *    pass are written through to FLTOUT, records that fail
+      *    are dropped rather than forwarded downstream.
+      *-----------------------------------------------------------*
+       2000-PROCESS-RECORD.
+           PERFORM 2050-CHECK-INPUT-LENGTH THRU 2050-EXIT.
+
+           IF WS-RECORD-VALID
+               PERFORM 2200-PARSE-INPUT-RECORD THRU 2200-EXIT
+               SET WS-INPUT-PARSED TO TRUE
+               PERFORM 2300-VALIDATE-FLIGHT-RECORD THRU 2300-EXIT
+           END-IF
+
+      *    Geofence/track-history only need the position and ICAO24
+      *    that 2200 already scraped off the line -- they still run
+      *    for a record that parsed but was later rejected for an
+      *    unrelated field (bad altitude/velocity/on-ground mismatch),
+      *    so a real position hit inside a restricted zone (or a
+      *    continuity break) is never lost over that.  A record whose
+      *    ICAO24 or position itself is the thing that failed 2300 is
+      *    excluded here -- its coordinates are garbage, not just a
+      *    record with a bad unrelated field, and must not corrupt
+      *    FLTTRK's last-known-position or append to FLTTRKH.
+           IF WS-INPUT-PARSED
+                   AND NOT WS-REJECT-BAD-ICAO24
+                   AND NOT WS-REJECT-BAD-LATITUDE
+                   AND NOT WS-REJECT-BAD-LONGITUDE
+               PERFORM 2800-CHECK-GEOFENCE THRU 2800-EXIT
+               PERFORM 2900-UPDATE-TRACK-HISTORY THRU 2900-EXIT
+           END-IF
+
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-RECORDS-PASSED
+               PERFORM 2400-TALLY-CALLSIGN-PREFIX THRU 2400-EXIT
+               EVALUATE TRUE
+                   WHEN WS-OUTPUT-FORMAT-CSV
+                       PERFORM 2450-BUILD-CSV-OUTPUT-LINE THRU 2450-EXIT
+                   WHEN WS-OUTPUT-FORMAT-FIXED
+                       PERFORM 2460-BUILD-FIXED-OUTPUT-LINE
+                           THRU 2460-EXIT
+                   WHEN OTHER
+                       MOVE WS-INPUT-LINE TO WS-OUTPUT-LINE
+               END-EVALUATE
+               MOVE WS-OUTPUT-LINE TO FLT-OUTPUT-REC
+               WRITE FLT-OUTPUT-REC
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               PERFORM 2600-WRITE-REJECT-RECORD THRU 2600-EXIT
+           END-IF
+
+      *    The record above is now fully processed (its output or
+      *    reject is on disk) -- only now is it safe to say a
+      *    restart could skip past it, so the checkpoint is bumped
+      *    here rather than at read time.
+           ADD 1 TO WS-RECORDS-COMPLETED
+           DIVIDE WS-RECORDS-COMPLETED BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+           END-IF
+
+           PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2050-CHECK-INPUT-LENGTH
+      *    Computes the actual (non-blank-padded) length of the
+      *    input line and flags lines that are empty, that filled
+      *    the maximum record size (a sign of truncation upstream),
+      *    or that don't even look like a JSON object.
+      *-----------------------------------------------------------*
+       2050-CHECK-INPUT-LENGTH.
+           SET WS-RECORD-VALID TO TRUE
+           SET WS-INPUT-NOT-PARSED TO TRUE
+           MOVE 0 TO WS-REJECT-REASON
+           MOVE SPACES TO WS-ICAO24
+
+      *    Trimmed in place so WS-INPUT-LENGTH and the WS-INPUT-LINE
+      *    indexing below always agree on the same buffer -- leading
+      *    blanks would otherwise leave WS-INPUT-LENGTH short of
+      *    where the real closing brace sits in the untrimmed line.
+           MOVE FUNCTION TRIM(WS-INPUT-LINE) TO WS-INPUT-LINE
+           COMPUTE WS-INPUT-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-LINE))
+
+           IF WS-INPUT-LENGTH = 0
+               SET WS-RECORD-INVALID TO TRUE
+               SET WS-REJECT-EMPTY-LINE TO TRUE
+           ELSE
+               IF WS-INPUT-LENGTH >= 65535
+                   SET WS-RECORD-INVALID TO TRUE
+                   SET WS-REJECT-RECORD-OVERFLOW TO TRUE
+               ELSE
+                   IF WS-INPUT-LINE (1:1) NOT = "{" OR
+                           WS-INPUT-LINE (WS-INPUT-LENGTH:1) NOT = "}"
+                       SET WS-RECORD-INVALID TO TRUE
+                       SET WS-REJECT-MALFORMED-JSON TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2100-READ-INPUT-RECORD
+      *    Single read point for the batch file; sets WS-EOF at
+      *    end of file so the mainline loop can terminate.  Reads
+      *    thrown away by the restart skip loop in 1000-INITIALIZE
+      *    do not count toward WS-RECORDS-READ -- only reads that go
+      *    on to feed 2000-PROCESS-RECORD do, so the FLTRPT summary's
+      *    totals still reconcile with PASSED+REJECTED after a
+      *    restart.
+      *-----------------------------------------------------------*
+       2100-READ-INPUT-RECORD.
+           READ FLT-INPUT-FILE INTO WS-INPUT-LINE
+               AT END
+                   MOVE 1 TO WS-EOF
+           END-READ
+
+           IF WS-MORE-RECORDS AND WS-NOT-SKIPPING-TO-RESTART
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2200-PARSE-INPUT-RECORD
+      *    Scrapes the named OpenSky fields out of the raw JSON
+      *    line on WS-INPUT-LINE into the elementary items above.
+      *    Numeric fields that arrive as JSON null are flagged with
+      *    their companion switch rather than treated as zero.
+      *-----------------------------------------------------------*
+       2200-PARSE-INPUT-RECORD.
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"icao24":"'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY '"'
+               INTO WS-ICAO24
+           END-UNSTRING
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"callsign":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           IF WS-SCAN-REMAINDER (1:4) = "null"
+               MOVE SPACES TO WS-CALLSIGN
+           ELSE
+               UNSTRING WS-SCAN-REMAINDER DELIMITED BY '"'
+                   INTO WS-SCAN-DISCARD WS-CALLSIGN
+               END-UNSTRING
+           END-IF
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"longitude":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           COMPUTE WS-NUMVAL-WORK = FUNCTION NUMVAL(WS-FIELD-TEXT)
+           MOVE WS-NUMVAL-WORK TO WS-LONGITUDE
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"latitude":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           COMPUTE WS-NUMVAL-WORK = FUNCTION NUMVAL(WS-FIELD-TEXT)
+           MOVE WS-NUMVAL-WORK TO WS-LATITUDE
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"baro_altitude":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           IF WS-FIELD-TEXT (1:4) = "null"
+               SET WS-BARO-ALTITUDE-NULL TO TRUE
+               MOVE 0 TO WS-BARO-ALTITUDE
+           ELSE
+               SET WS-BARO-ALTITUDE-PRESENT TO TRUE
+               COMPUTE WS-NUMVAL-WORK = FUNCTION NUMVAL(WS-FIELD-TEXT)
+               MOVE WS-NUMVAL-WORK TO WS-BARO-ALTITUDE
+           END-IF
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"velocity":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           IF WS-FIELD-TEXT (1:4) = "null"
+               SET WS-VELOCITY-NULL TO TRUE
+               MOVE 0 TO WS-VELOCITY
+           ELSE
+               SET WS-VELOCITY-PRESENT TO TRUE
+               COMPUTE WS-NUMVAL-WORK = FUNCTION NUMVAL(WS-FIELD-TEXT)
+               MOVE WS-NUMVAL-WORK TO WS-VELOCITY
+           END-IF
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"true_track":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           IF WS-FIELD-TEXT (1:4) = "null"
+               MOVE 0 TO WS-TRUE-TRACK
+           ELSE
+               COMPUTE WS-NUMVAL-WORK = FUNCTION NUMVAL(WS-FIELD-TEXT)
+               MOVE WS-NUMVAL-WORK TO WS-TRUE-TRACK
+           END-IF
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"vertical_rate":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           IF WS-FIELD-TEXT (1:4) = "null"
+               MOVE 0 TO WS-VERTICAL-RATE
+           ELSE
+               COMPUTE WS-NUMVAL-WORK = FUNCTION NUMVAL(WS-FIELD-TEXT)
+               MOVE WS-NUMVAL-WORK TO WS-VERTICAL-RATE
+           END-IF
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"on_ground":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           IF WS-FIELD-TEXT (1:4) = "true"
+               SET WS-ON-GROUND-YES TO TRUE
+           ELSE
+               SET WS-ON-GROUND-NO TO TRUE
+           END-IF
+
+           UNSTRING WS-INPUT-LINE DELIMITED BY '"last_contact":'
+               INTO WS-SCAN-DISCARD WS-SCAN-REMAINDER
+           END-UNSTRING
+           UNSTRING WS-SCAN-REMAINDER DELIMITED BY ',' OR '}'
+               INTO WS-FIELD-TEXT
+           END-UNSTRING
+           COMPUTE WS-LAST-CONTACT = FUNCTION NUMVAL(WS-FIELD-TEXT).
+
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2300-VALIDATE-FLIGHT-RECORD
+      *    Rejects records with an implausible ICAO24 address,
+      *    out-of-range position, out-of-range altitude/velocity,
+      *    or an on-ground flag that doesn't match a reported
+      *    cruise altitude.
+      *-----------------------------------------------------------*
+       2300-VALIDATE-FLIGHT-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE 0 TO WS-REJECT-REASON
+
+           PERFORM 2310-CHECK-ICAO24 THRU 2310-EXIT.
+
+           IF WS-RECORD-VALID
+               IF WS-LATITUDE < -90.00000 OR WS-LATITUDE > 90.00000
+                   SET WS-RECORD-INVALID TO TRUE
+                   SET WS-REJECT-BAD-LATITUDE TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID
+               IF WS-LONGITUDE < -180.00000 OR
+                       WS-LONGITUDE > 180.00000
+                   SET WS-RECORD-INVALID TO TRUE
+                   SET WS-REJECT-BAD-LONGITUDE TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID AND WS-BARO-ALTITUDE-PRESENT
+               IF WS-BARO-ALTITUDE < -500.00 OR
+                       WS-BARO-ALTITUDE > 20000.00
+                   SET WS-RECORD-INVALID TO TRUE
+                   SET WS-REJECT-BAD-ALTITUDE TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID AND WS-VELOCITY-PRESENT
+               IF WS-VELOCITY < 0 OR WS-VELOCITY > 400.00
+                   SET WS-RECORD-INVALID TO TRUE
+                   SET WS-REJECT-BAD-VELOCITY TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-RECORD-VALID
+               IF WS-ON-GROUND-YES AND WS-BARO-ALTITUDE-PRESENT
+                       AND WS-BARO-ALTITUDE > 500.00
+                   SET WS-RECORD-INVALID TO TRUE
+                   SET WS-REJECT-GROUND-MISMATCH TO TRUE
+               END-IF
+           END-IF.
+
+       2300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2310-CHECK-ICAO24
+      *    ICAO24 must be exactly 6 hex digits, left-justified with
+      *    no embedded blanks.
+      *-----------------------------------------------------------*
+       2310-CHECK-ICAO24.
+           IF WS-ICAO24 = SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               SET WS-REJECT-BAD-ICAO24 TO TRUE
+               GO TO 2310-EXIT
+           END-IF
+
+           PERFORM 2311-CHECK-ICAO24-CHAR THRU 2311-EXIT
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 6 OR WS-RECORD-INVALID.
+
+       2310-EXIT.
+           EXIT.
+
+       2311-CHECK-ICAO24-CHAR.
+           IF WS-ICAO24 (WS-SUB:1) IS NOT HEX-DIGIT-CHAR
+               SET WS-RECORD-INVALID TO TRUE
+               SET WS-REJECT-BAD-ICAO24 TO TRUE
+           END-IF.
+
+       2311-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2400-TALLY-CALLSIGN-PREFIX
+      *    Rolls up passed records by the first 3 characters of the
+      *    callsign (the airline's ICAO code) for the daily summary
+      *    report.  New prefixes are added to the table as seen;
+      *    once the table is full, further new prefixes are simply
+      *    not broken out (the totals above still count them).
+      *-----------------------------------------------------------*
+       2400-TALLY-CALLSIGN-PREFIX.
+           SET WS-PFX-NOT-FOUND TO TRUE
+           PERFORM 2410-FIND-PREFIX-ENTRY THRU 2410-EXIT
+               VARYING WS-PFX-IDX FROM 1 BY 1
+               UNTIL WS-PFX-IDX > WS-PREFIX-COUNT-USED
+                   OR WS-PFX-FOUND.
+
+           IF WS-PFX-FOUND
+               ADD 1 TO WS-PREFIX-COUNT (WS-PFX-MATCH-IDX)
+           ELSE
+               IF WS-PREFIX-COUNT-USED < 50
+                   ADD 1 TO WS-PREFIX-COUNT-USED
+                   MOVE WS-CALLSIGN (1:3)
+                       TO WS-PREFIX-CODE (WS-PREFIX-COUNT-USED)
+                   MOVE 1 TO WS-PREFIX-COUNT (WS-PREFIX-COUNT-USED)
+               END-IF
+           END-IF.
+
+       2400-EXIT.
+           EXIT.
+
+       2410-FIND-PREFIX-ENTRY.
+           IF WS-PREFIX-CODE (WS-PFX-IDX) = WS-CALLSIGN (1:3)
+               SET WS-PFX-FOUND TO TRUE
+               SET WS-PFX-MATCH-IDX TO WS-PFX-IDX
+           END-IF.
+
+       2410-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2450-BUILD-CSV-OUTPUT-LINE
+      *    Builds a comma-delimited FLTOUT record from the parsed
+      *    FLIGHT-REC fields for reporting tools that read CSV
+      *    instead of JSON.
+      *-----------------------------------------------------------*
+       2450-BUILD-CSV-OUTPUT-LINE.
+           MOVE WS-LONGITUDE      TO WS-CSV-LONGITUDE
+           MOVE WS-LATITUDE       TO WS-CSV-LATITUDE
+           MOVE WS-BARO-ALTITUDE  TO WS-CSV-BARO-ALTITUDE
+           MOVE WS-VELOCITY       TO WS-CSV-VELOCITY
+           MOVE WS-TRUE-TRACK     TO WS-CSV-TRUE-TRACK
+           MOVE WS-VERTICAL-RATE  TO WS-CSV-VERTICAL-RATE
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           STRING WS-ICAO24            DELIMITED BY SIZE ","
+                   WS-CALLSIGN         DELIMITED BY SIZE ","
+                   WS-CSV-LONGITUDE    DELIMITED BY SIZE ","
+                   WS-CSV-LATITUDE     DELIMITED BY SIZE ","
+                   WS-CSV-BARO-ALTITUDE DELIMITED BY SIZE ","
+                   WS-CSV-VELOCITY     DELIMITED BY SIZE ","
+                   WS-CSV-TRUE-TRACK   DELIMITED BY SIZE ","
+                   WS-CSV-VERTICAL-RATE DELIMITED BY SIZE ","
+                   WS-ON-GROUND        DELIMITED BY SIZE ","
+                   WS-LAST-CONTACT     DELIMITED BY SIZE
+               INTO WS-OUTPUT-LINE
+           END-STRING.
+
+       2450-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2460-BUILD-FIXED-OUTPUT-LINE
+      *    Builds a positional FLTOUT record from the parsed
+      *    FLIGHT-REC fields, one elementary item per field with no
+      *    delimiters, for reporting tools that expect a fixed
+      *    extract layout.
+      *-----------------------------------------------------------*
+       2460-BUILD-FIXED-OUTPUT-LINE.
+           MOVE WS-ICAO24         TO WS-FIXOUT-ICAO24
+           MOVE WS-CALLSIGN       TO WS-FIXOUT-CALLSIGN
+           MOVE WS-LONGITUDE      TO WS-FIXOUT-LONGITUDE
+           MOVE WS-LATITUDE       TO WS-FIXOUT-LATITUDE
+           MOVE WS-BARO-ALTITUDE  TO WS-FIXOUT-BARO-ALTITUDE
+           MOVE WS-VELOCITY       TO WS-FIXOUT-VELOCITY
+           MOVE WS-TRUE-TRACK     TO WS-FIXOUT-TRUE-TRACK
+           MOVE WS-VERTICAL-RATE  TO WS-FIXOUT-VERTICAL-RATE
+           MOVE WS-ON-GROUND      TO WS-FIXOUT-ON-GROUND
+           MOVE WS-LAST-CONTACT   TO WS-FIXOUT-LAST-CONTACT
+
+           MOVE SPACES TO WS-OUTPUT-LINE
+           MOVE WS-FIXED-OUTPUT-REC TO WS-OUTPUT-LINE.
+
+       2460-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2600-WRITE-REJECT-RECORD
+      *    Writes one exception record to FLTREJ for a record that
+      *    failed either the length/format check or field-level
+      *    validation, stamped with a reason code and timestamp.
+      *-----------------------------------------------------------*
+       2600-WRITE-REJECT-RECORD.
+           PERFORM 2610-SET-REASON-TEXT THRU 2610-EXIT.
+
+           ACCEPT WS-REJ-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REJ-TIME FROM TIME
+
+           MOVE SPACES TO REJECT-REC
+           STRING WS-REJ-DATE (1:4) "-" WS-REJ-DATE (5:2) "-"
+                   WS-REJ-DATE (7:2) " " WS-REJ-TIME (1:2) ":"
+                   WS-REJ-TIME (3:2) ":" WS-REJ-TIME (5:2)
+               DELIMITED BY SIZE INTO REJ-TIMESTAMP
+           END-STRING
+
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           MOVE WS-ICAO24 TO REJ-ICAO24
+           MOVE WS-INPUT-LINE (1:200) TO REJ-RAW-DATA
+
+           MOVE REJECT-REC TO REJECT-FILE-REC
+           WRITE REJECT-FILE-REC.
+
+       2600-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2610-SET-REASON-TEXT
+      *    Translates the numeric reject reason into the text
+      *    stored on the exception record.
+      *-----------------------------------------------------------*
+       2610-SET-REASON-TEXT.
+           EVALUATE TRUE
+               WHEN WS-REJECT-BAD-ICAO24
+                   MOVE "INVALID ICAO24 ADDRESS"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-BAD-LATITUDE
+                   MOVE "LATITUDE OUT OF RANGE"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-BAD-LONGITUDE
+                   MOVE "LONGITUDE OUT OF RANGE"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-BAD-ALTITUDE
+                   MOVE "ALTITUDE OUT OF RANGE"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-BAD-VELOCITY
+                   MOVE "VELOCITY OUT OF RANGE"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-GROUND-MISMATCH
+                   MOVE "ON-GROUND/ALTITUDE MISMATCH"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-MALFORMED-JSON
+                   MOVE "MALFORMED OR TRUNCATED JSON"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-RECORD-OVERFLOW
+                   MOVE "RECORD LENGTH OVERFLOW"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-REJECT-EMPTY-LINE
+                   MOVE "EMPTY INPUT LINE"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN OTHER
+                   MOVE "UNKNOWN REJECT REASON"
+                       TO WS-REJECT-REASON-TEXT
+           END-EVALUATE.
+
+       2610-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2700-WRITE-CHECKPOINT
+      *    Persists the number of FLTIN records fully processed so
+      *    far (output written or rejected) to FLTCKPT, overwriting
+      *    the previous checkpoint.  A record that has only been
+      *    read into WS-INPUT-LINE but not yet processed must never
+      *    be counted here, or a restart's skip loop would skip
+      *    straight past it without ever processing it.
+      *-----------------------------------------------------------*
+       2700-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-COMPLETED TO CKPT-RECORD-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       2700-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2800-CHECK-GEOFENCE
+      *    Checks the current position against the restricted-zone
+      *    table and raises a FLTALRT record if the aircraft is
+      *    inside one of them.
+      *-----------------------------------------------------------*
+       2800-CHECK-GEOFENCE.
+           SET WS-ZONE-NOT-FOUND TO TRUE
+           PERFORM 2810-CHECK-ZONE-ENTRY THRU 2810-EXIT
+               VARYING WS-ZONE-IDX FROM 1 BY 1
+               UNTIL WS-ZONE-IDX > WS-ZONE-COUNT OR WS-ZONE-FOUND.
+
+           IF WS-ZONE-FOUND
+               PERFORM 2820-WRITE-ALERT-RECORD THRU 2820-EXIT
+           END-IF.
+
+       2800-EXIT.
+           EXIT.
+
+       2810-CHECK-ZONE-ENTRY.
+           IF WS-LATITUDE  >= WS-ZONE-MIN-LAT (WS-ZONE-IDX) AND
+                   WS-LATITUDE  <= WS-ZONE-MAX-LAT (WS-ZONE-IDX) AND
+                   WS-LONGITUDE >= WS-ZONE-MIN-LON (WS-ZONE-IDX) AND
+                   WS-LONGITUDE <= WS-ZONE-MAX-LON (WS-ZONE-IDX)
+               SET WS-ZONE-FOUND TO TRUE
+               SET WS-ZONE-MATCH-IDX TO WS-ZONE-IDX
+           END-IF.
+
+       2810-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2820-WRITE-ALERT-RECORD
+      *    Writes one record to FLTALRT identifying the aircraft,
+      *    the zone it was found in, and its reported position.
+      *-----------------------------------------------------------*
+       2820-WRITE-ALERT-RECORD.
+           ACCEPT WS-REJ-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REJ-TIME FROM TIME
+
+           MOVE SPACES TO ALERT-REC
+           STRING WS-REJ-DATE (1:4) "-" WS-REJ-DATE (5:2) "-"
+                   WS-REJ-DATE (7:2) " " WS-REJ-TIME (1:2) ":"
+                   WS-REJ-TIME (3:2) ":" WS-REJ-TIME (5:2)
+               DELIMITED BY SIZE INTO ALRT-TIMESTAMP
+           END-STRING
+
+           MOVE WS-ICAO24                   TO ALRT-ICAO24
+           MOVE WS-CALLSIGN                 TO ALRT-CALLSIGN
+           MOVE WS-ZONE-NAME (WS-ZONE-MATCH-IDX) TO ALRT-ZONE-NAME
+           MOVE WS-LATITUDE                 TO ALRT-LATITUDE
+           MOVE WS-LONGITUDE                TO ALRT-LONGITUDE
+
+           MOVE ALERT-REC TO ALERT-FILE-REC
+           WRITE ALERT-FILE-REC.
+
+       2820-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2900-UPDATE-TRACK-HISTORY
+      *    Looks up the FLTTRK master record for this aircraft's
+      *    ICAO24.  A first sighting is simply inserted; a repeat
+      *    sighting is checked for continuity against the prior
+      *    position before the master record is brought current.
+      *-----------------------------------------------------------*
+       2900-UPDATE-TRACK-HISTORY.
+           MOVE WS-ICAO24 TO TRK-ICAO24
+
+           READ TRACK-FILE
+               INVALID KEY
+                   PERFORM 2910-INSERT-TRACK-RECORD THRU 2910-EXIT
+               NOT INVALID KEY
+                   PERFORM 2920-CHECK-TRACK-CONTINUITY THRU 2920-EXIT
+                   PERFORM 2930-REWRITE-TRACK-RECORD THRU 2930-EXIT
+           END-READ
+
+           PERFORM 2935-WRITE-TRACK-HISTORY THRU 2935-EXIT.
+
+       2900-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2910-INSERT-TRACK-RECORD
+      *    First sighting of this ICAO24 -- lay down its opening
+      *    track-master record.
+      *-----------------------------------------------------------*
+       2910-INSERT-TRACK-RECORD.
+           MOVE WS-CALLSIGN      TO TRK-CALLSIGN
+           MOVE WS-LATITUDE      TO TRK-LAST-LATITUDE
+           MOVE WS-LONGITUDE     TO TRK-LAST-LONGITUDE
+           MOVE WS-BARO-ALTITUDE TO TRK-LAST-ALTITUDE
+           MOVE WS-LAST-CONTACT  TO TRK-LAST-CONTACT
+           MOVE 1                TO TRK-UPDATE-COUNT
+           SET TRK-NO-JUMP TO TRUE
+
+           WRITE TRACK-MASTER-REC
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+
+       2910-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2920-CHECK-TRACK-CONTINUITY
+      *    Compares the newly reported position against the
+      *    aircraft's last known position.  A large angular move in
+      *    a short span of time is not physically possible for an
+      *    aircraft and points at a feed glitch or a spoofed report,
+      *    so it is flagged with a FLTALRT alert rather than
+      *    silently accepted into the track history.
+      *-----------------------------------------------------------*
+       2920-CHECK-TRACK-CONTINUITY.
+           SET TRK-NO-JUMP TO TRUE
+
+           COMPUTE WS-DLAT = WS-LATITUDE - TRK-LAST-LATITUDE
+           COMPUTE WS-DLON = WS-LONGITUDE - TRK-LAST-LONGITUDE
+           IF WS-DLAT < 0
+               COMPUTE WS-DLAT = WS-DLAT * -1
+           END-IF
+           IF WS-DLON < 0
+               COMPUTE WS-DLON = WS-DLON * -1
+           END-IF
+           COMPUTE WS-ANGULAR-DELTA = WS-DLAT + WS-DLON
+
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-LAST-CONTACT - TRK-LAST-CONTACT
+
+           IF WS-ELAPSED-SECONDS > 0 AND
+                   WS-ELAPSED-SECONDS < WS-JUMP-THRESHOLD-SEC AND
+                   WS-ANGULAR-DELTA > WS-JUMP-THRESHOLD-DEG
+               SET TRK-JUMP-DETECTED TO TRUE
+               PERFORM 2925-WRITE-TRACK-ALERT THRU 2925-EXIT
+           END-IF.
+
+       2920-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2925-WRITE-TRACK-ALERT
+      *    Raises a FLTALRT record for a track-continuity break,
+      *    using the same alert layout as the geofence check.
+      *-----------------------------------------------------------*
+       2925-WRITE-TRACK-ALERT.
+           ACCEPT WS-REJ-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-REJ-TIME FROM TIME
+
+           MOVE SPACES TO ALERT-REC
+           STRING WS-REJ-DATE (1:4) "-" WS-REJ-DATE (5:2) "-"
+                   WS-REJ-DATE (7:2) " " WS-REJ-TIME (1:2) ":"
+                   WS-REJ-TIME (3:2) ":" WS-REJ-TIME (5:2)
+               DELIMITED BY SIZE INTO ALRT-TIMESTAMP
+           END-STRING
+
+           MOVE WS-ICAO24            TO ALRT-ICAO24
+           MOVE WS-CALLSIGN          TO ALRT-CALLSIGN
+           MOVE "CONTINUITY JUMP"    TO ALRT-ZONE-NAME
+           MOVE WS-LATITUDE          TO ALRT-LATITUDE
+           MOVE WS-LONGITUDE         TO ALRT-LONGITUDE
+
+           MOVE ALERT-REC TO ALERT-FILE-REC
+           WRITE ALERT-FILE-REC.
+
+       2925-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2930-REWRITE-TRACK-RECORD
+      *    Brings the master record current with the new position
+      *    once the continuity check has run.
+      *-----------------------------------------------------------*
+       2930-REWRITE-TRACK-RECORD.
+           MOVE WS-CALLSIGN      TO TRK-CALLSIGN
+           MOVE WS-LATITUDE      TO TRK-LAST-LATITUDE
+           MOVE WS-LONGITUDE     TO TRK-LAST-LONGITUDE
+           MOVE WS-BARO-ALTITUDE TO TRK-LAST-ALTITUDE
+           MOVE WS-LAST-CONTACT  TO TRK-LAST-CONTACT
+           ADD 1 TO TRK-UPDATE-COUNT
+
+           REWRITE TRACK-MASTER-REC
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+
+       2930-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    2935-WRITE-TRACK-HISTORY
+      *    Appends this sighting to FLTTRKH.  FLTTRK carries only
+      *    TRK-ICAO24's latest position forward for the continuity
+      *    check above; this is the record of every position ever
+      *    seen for the aircraft, so "where has aircraft X been"
+      *    can be answered by extracting FLTTRKH for its ICAO24
+      *    without depending on the daily FLTOUT stream.
+      *-----------------------------------------------------------*
+       2935-WRITE-TRACK-HISTORY.
+           MOVE SPACES TO TRACK-HISTORY-REC
+           MOVE WS-ICAO24         TO TRKH-ICAO24
+           MOVE WS-CALLSIGN       TO TRKH-CALLSIGN
+           MOVE WS-LATITUDE       TO TRKH-LATITUDE
+           MOVE WS-LONGITUDE      TO TRKH-LONGITUDE
+           MOVE WS-BARO-ALTITUDE  TO TRKH-ALTITUDE
+           MOVE WS-LAST-CONTACT   TO TRKH-LAST-CONTACT
+           MOVE TRK-JUMP-ALERT-SW TO TRKH-JUMP-ALERT-SW
+
+           MOVE TRACK-HISTORY-REC TO TRACK-HISTORY-FILE-REC
+           WRITE TRACK-HISTORY-FILE-REC.
+
+       2935-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    8000-TERMINATE
+      *    Writes the end-of-run summary report and closes down
+      *    the batch files.
+      *-----------------------------------------------------------*
+       8000-TERMINATE.
+           PERFORM 8100-WRITE-SUMMARY-REPORT THRU 8100-EXIT.
+
+      *    Run completed cleanly -- reset the checkpoint so
+      *    tomorrow's run starts from record one.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKPT-RECORD-COUNT
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+
+           CLOSE FLT-INPUT-FILE
+           CLOSE FLT-OUTPUT-FILE
+           CLOSE REJECT-FILE
+           CLOSE ALERT-FILE
+           CLOSE TRACK-FILE
+           CLOSE TRACK-HISTORY-FILE.
+
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *    8100-WRITE-SUMMARY-REPORT
+      *    Writes the daily processing summary to FLTRPT: overall
+      *    counts followed by the callsign-prefix breakdown.
+      *-----------------------------------------------------------*
+       8100-WRITE-SUMMARY-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "GREENSKY FLIGHT TRACKER - DAILY PROCESSING SUMMARY"
+               DELIMITED BY SIZE INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "RUN DATE (CCYYMMDD): " DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE WS-RECORDS-READ TO WS-REPORT-COUNT-ED
+           MOVE SPACES TO SUMMARY-REC
+           STRING "TOTAL RECORDS READ. . . . . : " DELIMITED BY SIZE
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE WS-RECORDS-PASSED TO WS-REPORT-COUNT-ED
+           MOVE SPACES TO SUMMARY-REC
+           STRING "RECORDS PASSED . . . . . . . : " DELIMITED BY SIZE
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE WS-RECORDS-REJECTED TO WS-REPORT-COUNT-ED
+           MOVE SPACES TO SUMMARY-REC
+           STRING "RECORDS REJECTED . . . . . . : " DELIMITED BY SIZE
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "BREAKDOWN BY CALLSIGN PREFIX" DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           MOVE SPACES TO SUMMARY-REC
+           STRING "PREFIX     COUNT" DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC
+
+           PERFORM 8110-WRITE-PREFIX-LINE THRU 8110-EXIT
+               VARYING WS-PFX-IDX FROM 1 BY 1
+               UNTIL WS-PFX-IDX > WS-PREFIX-COUNT-USED.
+
+           CLOSE SUMMARY-FILE.
+
+       8100-EXIT.
+           EXIT.
+
+       8110-WRITE-PREFIX-LINE.
+           MOVE WS-PREFIX-COUNT (WS-PFX-IDX) TO WS-REPORT-COUNT-ED
+           MOVE SPACES TO SUMMARY-REC
+           STRING WS-PREFIX-CODE (WS-PFX-IDX) DELIMITED BY SIZE
+               "        " DELIMITED BY SIZE
+               WS-REPORT-COUNT-ED DELIMITED BY SIZE
+               INTO SUMMARY-REC
+           END-STRING
+           WRITE SUMMARY-REC.
+
+       8110-EXIT.
+           EXIT.
