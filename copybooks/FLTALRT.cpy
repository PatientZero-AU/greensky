@@ -0,0 +1,23 @@
+      *=============================================================*
+      *   FLTALRT.cpy
+      *   AUTHOR:       PATIENTZERO
+      *   DATE-WRITTEN: 2026-08-09
+      *
+      *   Record layout for the FLTALRT geofence alert file.  One
+      *   record is written whenever an aircraft's reported position
+      *   falls inside a restricted zone tracked in the
+      *   2800-CHECK-GEOFENCE zone table.
+      *
+      *   MODIFICATION HISTORY
+      *     DATE        BY    DESCRIPTION
+      *     2026-08-09  PZ    Original layout.
+      *=============================================================*
+       01  ALERT-REC.
+           05  ALRT-TIMESTAMP          PIC X(19).
+           05  ALRT-ICAO24             PIC X(06).
+           05  ALRT-CALLSIGN           PIC X(08).
+           05  ALRT-ZONE-NAME          PIC X(20).
+           05  ALRT-LATITUDE           PIC S9(02)V9(05)
+                                           SIGN LEADING SEPARATE.
+           05  ALRT-LONGITUDE          PIC S9(03)V9(05)
+                                           SIGN LEADING SEPARATE.
