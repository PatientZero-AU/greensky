@@ -0,0 +1,17 @@
+      *=============================================================*
+      *   FLTCKPT.cpy
+      *   AUTHOR:       PATIENTZERO
+      *   DATE-WRITTEN: 2026-08-09
+      *
+      *   Record layout for the FLTCKPT restart/checkpoint file.
+      *   Holds the count of FLTIN records already processed by a
+      *   prior run of FLIGHT-TRACKER, so a rerun after an abend can
+      *   skip straight past them instead of starting over at
+      *   record one.
+      *
+      *   MODIFICATION HISTORY
+      *     DATE        BY    DESCRIPTION
+      *     2026-08-09  PZ    Original layout.
+      *=============================================================*
+       01  CHECKPOINT-REC.
+           05  CKPT-RECORD-COUNT       PIC 9(09).
