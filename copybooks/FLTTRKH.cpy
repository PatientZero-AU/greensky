@@ -0,0 +1,31 @@
+      *=============================================================*
+      *   FLTTRKH.cpy
+      *   AUTHOR:       PATIENTZERO
+      *   DATE-WRITTEN: 2026-08-09
+      *
+      *   Record layout for the FLTTRKH track-history log.  Unlike
+      *   FLTTRK (which keeps only an aircraft's most recent
+      *   position for continuity checking), one FLTTRKH record is
+      *   appended for every sighting of every aircraft, in
+      *   ICAO24/LAST-CONTACT order as the pings arrive, so a
+      *   downstream extract or report can answer "where has
+      *   aircraft X been over the last few hours" without touching
+      *   the undifferentiated FLTOUT stream.
+      *
+      *   MODIFICATION HISTORY
+      *     DATE        BY    DESCRIPTION
+      *     2026-08-09  PZ    Original layout.
+      *=============================================================*
+       01  TRACK-HISTORY-REC.
+           05  TRKH-ICAO24             PIC X(06).
+           05  TRKH-CALLSIGN           PIC X(08).
+           05  TRKH-LATITUDE           PIC S9(02)V9(05)
+                                           SIGN LEADING SEPARATE.
+           05  TRKH-LONGITUDE          PIC S9(03)V9(05)
+                                           SIGN LEADING SEPARATE.
+           05  TRKH-ALTITUDE           PIC S9(05)V9(02)
+                                           SIGN LEADING SEPARATE.
+           05  TRKH-LAST-CONTACT       PIC 9(10).
+           05  TRKH-JUMP-ALERT-SW      PIC X(01).
+               88  TRKH-JUMP-DETECTED      VALUE "Y".
+               88  TRKH-NO-JUMP             VALUE "N".
