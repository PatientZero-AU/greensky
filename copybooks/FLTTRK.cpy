@@ -0,0 +1,30 @@
+      *=============================================================*
+      *   FLTTRK.cpy
+      *   AUTHOR:       PATIENTZERO
+      *   DATE-WRITTEN: 2026-08-09
+      *
+      *   Record layout for the FLTTRK per-aircraft track-history
+      *   master file.  One record is kept per ICAO24 address,
+      *   holding the aircraft's most recently seen position so the
+      *   next record for that aircraft can be checked for a
+      *   continuity break (an implausible jump between two
+      *   consecutive reported positions).
+      *
+      *   MODIFICATION HISTORY
+      *     DATE        BY    DESCRIPTION
+      *     2026-08-09  PZ    Original layout.
+      *=============================================================*
+       01  TRACK-MASTER-REC.
+           05  TRK-ICAO24              PIC X(06).
+           05  TRK-CALLSIGN            PIC X(08).
+           05  TRK-LAST-LATITUDE       PIC S9(02)V9(05)
+                                           SIGN LEADING SEPARATE.
+           05  TRK-LAST-LONGITUDE      PIC S9(03)V9(05)
+                                           SIGN LEADING SEPARATE.
+           05  TRK-LAST-ALTITUDE       PIC S9(05)V9(02)
+                                           SIGN LEADING SEPARATE.
+           05  TRK-LAST-CONTACT        PIC 9(10).
+           05  TRK-UPDATE-COUNT        PIC 9(07).
+           05  TRK-JUMP-ALERT-SW       PIC X(01).
+               88  TRK-JUMP-DETECTED       VALUE "Y".
+               88  TRK-NO-JUMP              VALUE "N".
